@@ -1,26 +1,137 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLITOS-QUANTUM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-TEXT-FILE ASSIGN TO DYNAMIC RESULT-FILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CIRCUIT-FILE ASSIGN TO DYNAMIC WS-CIRCUIT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CIRCUIT-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD RESULT-TEXT-FILE.
+       01 RESULT-RECORD PIC X(200).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-RECORD PIC X(200).
+
+       FD CIRCUIT-FILE.
+       01 CIRCUIT-RECORD PIC X(30).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 CHOICE PIC X.
-       01 QUBIT-1 PIC X.
-       01 QUBIT-2 PIC X.
+       01 QUBIT-1 PIC X VALUE SPACE.
+           88 QUBIT-1-VALIDE VALUES "0" "1".
+       01 QUBIT-2 PIC X VALUE SPACE.
+           88 QUBIT-2-VALIDE VALUES "0" "1".
        01 CMD-LINE PIC X(100).
        01 LOGO PIC X(50) VALUE "COBOLitos Quantum".
        01 I PIC 99.
        01 RESULT-LINE PIC X(200).
-       01 RESULT-FILE PIC X(20) VALUE "result.txt".
-
-       FILE SECTION.
-       FD RESULT-TEXT-FILE.
-       01 RESULT-RECORD PIC X(200).
+       01 RESULT-FILE PIC X(40) VALUE "result.txt".
+       01 WS-RESULT-ENV PIC X(40) VALUE SPACES.
+       01 WS-RESULT-TIMESTAMP PIC X(21) VALUE SPACES.
+       01 WS-RESULT-RAND-SEED PIC 9(8) VALUE ZERO.
+       01 WS-RESULT-PID PIC 9(8) VALUE ZERO.
+       01 WS-RESULT-RAND PIC 9V9(4) VALUE ZERO.
+       01 WS-RESULT-SUFFIXE PIC 9(4) VALUE ZERO.
+       01 WS-OPERATION-NOM PIC X(20) VALUE SPACES.
+       01 WS-AUDIT-DATE PIC 9(8).
+       01 WS-AUDIT-FILE-NAME PIC X(30) VALUE SPACES.
+       01 WS-AUDIT-LINE PIC X(200) VALUE SPACES.
+       01 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+       01 WS-CIRCUIT-FILE-NAME PIC X(30) VALUE SPACES.
+       01 WS-CIRCUIT-STATUS PIC XX VALUE SPACES.
+       01 WS-CIRCUIT-EOF PIC X VALUE "N".
+       01 WS-GATE-CODE PIC X(11) VALUE SPACES.
+       01 WS-STEP-QUBIT-1 PIC X VALUE SPACE.
+       01 WS-STEP-QUBIT-2 PIC X VALUE SPACE.
+       01 WS-STEP-NUM PIC 9(4) VALUE ZERO.
+       01 WS-CHECKPOINT-FILE-NAME PIC X(40) VALUE SPACES.
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+       01 WS-CHECKPOINT-EOF PIC X VALUE "N".
+       01 WS-CHECKPOINT-LINE PIC X(200) VALUE SPACES.
+       01 WS-CHECKPOINT-STEP-TXT PIC X(4) VALUE SPACES.
+       01 WS-CHECKPOINT-STEP-NUM PIC 9(4) VALUE ZERO.
+       01 WS-CHECKPOINT-EXPECTED PIC 9(4) VALUE 1.
+       01 WS-CHECKPOINT-RESUME PIC 9(4) VALUE ZERO.
+       01 WS-CHECKPOINT-TABLE.
+           05 WS-CHECKPOINT-ENTREE PIC X(200) OCCURS 9999 TIMES.
+       01 WS-CHECKPOINT-IDX PIC 9(4) VALUE ZERO.
+       01 WS-REG-SIZE PIC 99 VALUE ZERO.
+       01 WS-REG-IDX PIC 99 VALUE ZERO.
+       01 WS-REG-CHOICE PIC X.
+       01 WS-CMD-POINTER PIC 9(4) VALUE 1.
+       01 WS-QUBIT-2-AFFICHAGE PIC X(3) VALUE SPACES.
+       01 WS-SYSTEM-OK PIC X VALUE "Y".
+           88 SYSTEM-CALL-OK VALUE "Y".
+           88 SYSTEM-CALL-ECHEC VALUE "N".
+       01 WS-CIRCUIT-RUN-OK PIC X VALUE "Y".
+           88 CIRCUIT-RUN-OK VALUE "Y".
+           88 CIRCUIT-RUN-ECHEC VALUE "N".
+       01 WS-REGISTRE-ACTIF PIC X VALUE "N".
+           88 REGISTRE-ACTIF VALUE "Y".
+           88 REGISTRE-INACTIF VALUE "N".
+       01 WS-REGISTRE-QUBITS-TXT PIC X(30) VALUE SPACES.
+       01 WS-REGISTRE-QUBITS-PTR PIC 9(4) VALUE 1.
+       01 WS-RESULT-STATUS PIC XX VALUE SPACES.
+       01 WS-MESURE-N PIC 9(4) VALUE ZERO.
+       01 WS-MESURE-IDX PIC 9(4) VALUE ZERO.
+       01 WS-MESURE-SEED PIC 9(8) VALUE ZERO.
+       01 WS-PROBA-0-TXT PIC X(20) VALUE SPACES.
+       01 WS-PROBA-1-TXT PIC X(20) VALUE SPACES.
+       01 WS-PIPE-COUNT PIC 9 VALUE ZERO.
+       01 WS-PROBA-0 PIC 9V9(4) VALUE ZERO.
+       01 WS-TIRAGE PIC 9V9(4) VALUE ZERO.
+       01 WS-COMPTE-0 PIC 9(4) VALUE ZERO.
+       01 WS-COMPTE-1 PIC 9(4) VALUE ZERO.
+       01 WS-BARRE-COMPTE PIC 9(4) VALUE ZERO.
+       01 WS-BARRE-LONGUEUR PIC 9(4) VALUE ZERO.
+       01 WS-BARRE-IDX PIC 9(4) VALUE ZERO.
+       01 WS-BARRE-POINTER PIC 9(4) VALUE 1.
+       01 WS-HISTO-BARRE PIC X(50) VALUE SPACES.
+       01 QUBIT-REGISTER-TABLE.
+           05 QUBIT-REGISTER PIC X OCCURS 10 TIMES VALUE SPACE.
+               88 REG-QUBIT-VALIDE VALUES "0" "1".
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           PERFORM INITIALISER-RESULT-FILE.
            PERFORM AFFICHER-LOGO.
            PERFORM MAIN-MENU.
 
+       INITIALISER-RESULT-FILE.
+           ACCEPT WS-RESULT-ENV
+               FROM ENVIRONMENT "COBOLITOS_RESULT_FILE".
+           IF WS-RESULT-ENV NOT = SPACES
+               MOVE WS-RESULT-ENV TO RESULT-FILE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-RESULT-TIMESTAMP
+               CALL "C$GETPID" RETURNING WS-RESULT-PID
+               COMPUTE WS-RESULT-RAND-SEED =
+                   FUNCTION SECONDS-PAST-MIDNIGHT + WS-RESULT-PID
+               COMPUTE WS-RESULT-RAND =
+                   FUNCTION RANDOM(WS-RESULT-RAND-SEED)
+               COMPUTE WS-RESULT-SUFFIXE = WS-RESULT-RAND * 9999
+               STRING "result_" WS-RESULT-TIMESTAMP (1:16) "_"
+                   WS-RESULT-SUFFIXE ".txt"
+                   DELIMITED BY SIZE INTO RESULT-FILE
+           END-IF.
+
 
        MAIN-MENU.
            DISPLAY "1. Produit Tensoriel".
@@ -29,7 +140,11 @@
            DISPLAY "4. Pauli-X (Inversion)".
            DISPLAY "5. Pauli-Z (Changement de Phase)".
            DISPLAY "6. CNOT (Intrication)".
-           DISPLAY "7. Quitter".
+           DISPLAY "7. Mode Circuit (fichier de commandes)".
+           DISPLAY "8. Registre Multi-Qubits (Tenseur/Intrication)".
+           DISPLAY "9. Calculatrice (+, -, *, /)".
+           DISPLAY "M. Simulation de Mesure (Ã©chantillonnage)".
+           DISPLAY "0. Quitter".
            ACCEPT CHOICE.
 
            EVALUATE CHOICE
@@ -46,6 +161,14 @@
                WHEN "6"
                    PERFORM CALCULER-CNOT
                WHEN "7"
+                   PERFORM EXECUTER-CIRCUIT
+               WHEN "8"
+                   PERFORM CALCULER-REGISTRE
+               WHEN "9"
+                   PERFORM CALCULER-ADDITION
+               WHEN "M"
+                   PERFORM SIMULER-MESURE
+               WHEN "0"
                    DISPLAY "Au revoir !"
                    STOP RUN
                WHEN OTHER
@@ -74,92 +197,525 @@
            DISPLAY " ".
 
        CALCULER-TENSOR.
-           DISPLAY "Entrez le premier qubit (0 ou 1) : ".
-           ACCEPT QUBIT-1.
-           PERFORM AFFICHER-QUBIT.
-           DISPLAY "Entrez le deuxiÃ¨me qubit (0 ou 1) : ".
-           ACCEPT QUBIT-2.
-           PERFORM AFFICHER-QUBIT.
+           PERFORM SAISIR-QUBIT-1.
+           PERFORM SAISIR-QUBIT-2.
+           PERFORM TENSOR-CORE.
+           PERFORM MAIN-MENU.
 
-           STRING "python3 Quantum_tensor.py " QUBIT-1 " " QUBIT-2
-               INTO CMD-LINE.
+       CALCULER-INTRICATION.
+           PERFORM SAISIR-QUBIT-1.
+           PERFORM SAISIR-QUBIT-2.
+           PERFORM INTRICATION-CORE.
+           PERFORM MAIN-MENU.
 
-           CALL "SYSTEM" USING CMD-LINE.
-           PERFORM AFFICHER-RESULTAT.
+       CALCULER-HADAMARD.
+           PERFORM SAISIR-QUBIT-1.
+           PERFORM HADAMARD-CORE.
            PERFORM MAIN-MENU.
 
-       CALCULER-INTRICATION.
-           DISPLAY "Entrez le premier qubit (0 ou 1) : ".
-           ACCEPT QUBIT-1.
-           PERFORM AFFICHER-QUBIT.
-           DISPLAY "Entrez le deuxiÃ¨me qubit (0 ou 1) : ".
-           ACCEPT QUBIT-2.
-           PERFORM AFFICHER-QUBIT.
+       CALCULER-PAULI-X.
+           PERFORM SAISIR-QUBIT-1.
+           PERFORM PAULI-X-CORE.
+           PERFORM MAIN-MENU.
 
-           STRING "python3 Quantum_intrication.py " QUBIT-1 " " QUBIT-2
-               INTO CMD-LINE.
+       CALCULER-PAULI-Z.
+           PERFORM SAISIR-QUBIT-1.
+           PERFORM PAULI-Z-CORE.
+           PERFORM MAIN-MENU.
 
-           CALL "SYSTEM" USING CMD-LINE.
-           PERFORM AFFICHER-RESULTAT.
+       CALCULER-CNOT.
+           PERFORM SAISIR-QUBIT-1.
+           PERFORM SAISIR-QUBIT-2.
+           PERFORM CNOT-CORE.
            PERFORM MAIN-MENU.
 
-       CALCULER-HADAMARD.
-           DISPLAY "Entrez un qubit (0 ou 1) : ".
-           ACCEPT QUBIT-1.
-           PERFORM AFFICHER-QUBIT.
+       CALCULER-ADDITION.
+           CALL "ADDITION".
+           PERFORM MAIN-MENU.
 
-           STRING "python3 Quantum_hadamard.py " QUBIT-1
-               INTO CMD-LINE.
+       SIMULER-MESURE.
+           OPEN INPUT RESULT-TEXT-FILE.
+           IF WS-RESULT-STATUS NOT = "00"
+               DISPLAY "Aucun rÃ©sultat disponible (lancez une porte"
+               DISPLAY "quantique avant de simuler une mesure)."
+           ELSE
+               READ RESULT-TEXT-FILE INTO RESULT-LINE
+               CLOSE RESULT-TEXT-FILE
 
-           CALL "SYSTEM" USING CMD-LINE.
-           PERFORM AFFICHER-RESULTAT.
+               MOVE ZERO TO WS-PIPE-COUNT
+               INSPECT RESULT-LINE TALLYING WS-PIPE-COUNT
+                   FOR ALL "|"
+               IF WS-PIPE-COUNT = ZERO
+                   DISPLAY "Aucun rÃ©sultat probabiliste disponible"
+                   DISPLAY "(dernier rÃ©sultat non probabiliste)."
+               ELSE
+                   UNSTRING RESULT-LINE DELIMITED BY "|"
+                       INTO WS-PROBA-0-TXT WS-PROBA-1-TXT
+                   MOVE FUNCTION NUMVAL(WS-PROBA-0-TXT) TO WS-PROBA-0
+
+                   PERFORM WITH TEST AFTER UNTIL WS-MESURE-N > 0
+                       DISPLAY "Nombre de mesures Ã  simuler : "
+                       ACCEPT WS-MESURE-N
+                   END-PERFORM
+
+                   MOVE ZERO TO WS-COMPTE-0
+                   MOVE ZERO TO WS-COMPTE-1
+                   COMPUTE WS-MESURE-SEED =
+                       FUNCTION SECONDS-PAST-MIDNIGHT
+                   COMPUTE WS-TIRAGE = FUNCTION RANDOM(WS-MESURE-SEED)
+                   PERFORM VARYING WS-MESURE-IDX FROM 1 BY 1
+                           UNTIL WS-MESURE-IDX > WS-MESURE-N
+                       COMPUTE WS-TIRAGE = FUNCTION RANDOM
+                       IF WS-TIRAGE < WS-PROBA-0
+                           ADD 1 TO WS-COMPTE-0
+                       ELSE
+                           ADD 1 TO WS-COMPTE-1
+                       END-IF
+                   END-PERFORM
+
+                   PERFORM AFFICHER-HISTOGRAMME
+               END-IF
+           END-IF.
            PERFORM MAIN-MENU.
 
-       CALCULER-PAULI-X.
-           DISPLAY "Entrez un qubit (0 ou 1) : ".
-           ACCEPT QUBIT-1.
-           PERFORM AFFICHER-QUBIT.
+       AFFICHER-HISTOGRAMME.
+           DISPLAY " ".
+           DISPLAY "--- Histogramme de mesure (" WS-MESURE-N
+               " tirages) ---".
+           MOVE WS-COMPTE-0 TO WS-BARRE-COMPTE.
+           PERFORM CONSTRUIRE-BARRE.
+           DISPLAY "|0> : " WS-HISTO-BARRE " (" WS-COMPTE-0 ")".
+           MOVE WS-COMPTE-1 TO WS-BARRE-COMPTE.
+           PERFORM CONSTRUIRE-BARRE.
+           DISPLAY "|1> : " WS-HISTO-BARRE " (" WS-COMPTE-1 ")".
+           DISPLAY " ".
 
-           STRING "python3 Quantum_gates.py X " QUBIT-1
-               INTO CMD-LINE.
+       CONSTRUIRE-BARRE.
+           MOVE SPACES TO WS-HISTO-BARRE.
+           MOVE 1 TO WS-BARRE-POINTER.
+           COMPUTE WS-BARRE-LONGUEUR =
+               (WS-BARRE-COMPTE * 50) / WS-MESURE-N.
+           IF WS-BARRE-LONGUEUR = 0 AND WS-BARRE-COMPTE > 0
+               MOVE 1 TO WS-BARRE-LONGUEUR
+           END-IF.
+           PERFORM VARYING WS-BARRE-IDX FROM 1 BY 1
+                   UNTIL WS-BARRE-IDX > WS-BARRE-LONGUEUR
+               STRING "#" DELIMITED BY SIZE
+                   INTO WS-HISTO-BARRE WITH POINTER WS-BARRE-POINTER
+           END-PERFORM.
 
-           CALL "SYSTEM" USING CMD-LINE.
-           PERFORM AFFICHER-RESULTAT.
+       SAISIR-QUBIT-1.
+           PERFORM WITH TEST AFTER UNTIL QUBIT-1-VALIDE
+               DISPLAY "Entrez le qubit 1 (0 ou 1) : "
+               ACCEPT QUBIT-1
+               PERFORM AFFICHER-QUBIT
+           END-PERFORM.
+
+       SAISIR-QUBIT-2.
+           PERFORM WITH TEST AFTER UNTIL QUBIT-2-VALIDE
+               DISPLAY "Entrez le qubit 2 (0 ou 1) : "
+               ACCEPT QUBIT-2
+               PERFORM AFFICHER-QUBIT
+           END-PERFORM.
+
+       CALCULER-REGISTRE.
+           PERFORM WITH TEST AFTER
+               UNTIL WS-REG-SIZE >= 2 AND WS-REG-SIZE <= 10
+               DISPLAY "Combien de qubits dans le registre (2-10) : "
+               ACCEPT WS-REG-SIZE
+           END-PERFORM.
+           PERFORM VARYING WS-REG-IDX FROM 1 BY 1
+                   UNTIL WS-REG-IDX > WS-REG-SIZE
+               PERFORM WITH TEST AFTER
+                       UNTIL REG-QUBIT-VALIDE (WS-REG-IDX)
+                   DISPLAY "Entrez le qubit " WS-REG-IDX " (0 ou 1) : "
+                   ACCEPT QUBIT-REGISTER (WS-REG-IDX)
+               END-PERFORM
+           END-PERFORM.
+           MOVE QUBIT-REGISTER (1) TO QUBIT-1.
+           MOVE QUBIT-REGISTER (2) TO QUBIT-2.
+           DISPLAY "1. Produit Tensoriel (registre)".
+           DISPLAY "2. Intrication (registre)".
+           ACCEPT WS-REG-CHOICE.
+           EVALUATE WS-REG-CHOICE
+               WHEN "1"
+                   PERFORM TENSOR-REGISTRE-CORE
+               WHEN "2"
+                   PERFORM INTRICATION-REGISTRE-CORE
+               WHEN OTHER
+                   DISPLAY "Choix invalide, rÃ©essayez.".
+           MOVE ZERO TO WS-REG-SIZE.
            PERFORM MAIN-MENU.
 
-       CALCULER-PAULI-Z.
-           DISPLAY "Entrez un qubit (0 ou 1) : ".
-           ACCEPT QUBIT-1.
-           PERFORM AFFICHER-QUBIT.
+       CONSTRUIRE-CMD-REGISTRE.
+           PERFORM VARYING WS-REG-IDX FROM 1 BY 1
+                   UNTIL WS-REG-IDX > WS-REG-SIZE
+               STRING " " DELIMITED BY SIZE
+                   QUBIT-REGISTER (WS-REG-IDX) DELIMITED BY SIZE
+                   INTO CMD-LINE WITH POINTER WS-CMD-POINTER
+           END-PERFORM.
 
-           STRING "python3 Quantum_gates.py Z " QUBIT-1
-               INTO CMD-LINE.
+       CONSTRUIRE-QUBITS-REGISTRE-TXT.
+           MOVE SPACES TO WS-REGISTRE-QUBITS-TXT.
+           MOVE 1 TO WS-REGISTRE-QUBITS-PTR.
+           PERFORM VARYING WS-REG-IDX FROM 1 BY 1
+                   UNTIL WS-REG-IDX > WS-REG-SIZE
+               STRING QUBIT-REGISTER (WS-REG-IDX) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO WS-REGISTRE-QUBITS-TXT
+                   WITH POINTER WS-REGISTRE-QUBITS-PTR
+           END-PERFORM.
 
+       EXECUTER-COMMANDE-SYSTEME.
+           MOVE "Y" TO WS-SYSTEM-OK.
            CALL "SYSTEM" USING CMD-LINE.
-           PERFORM AFFICHER-RESULTAT.
-           PERFORM MAIN-MENU.
+           IF RETURN-CODE NOT = 0
+               MOVE "N" TO WS-SYSTEM-OK
+               DISPLAY " "
+               DISPLAY "Erreur : commande systeme en echec (code "
+                   RETURN-CODE ")."
+               DISPLAY "RÃ©sultat ignorÃ©, fichier non lu."
+           END-IF.
 
-       CALCULER-CNOT.
-           DISPLAY "Entrez le premier qubit (0 ou 1) : ".
-           ACCEPT QUBIT-1.
-           PERFORM AFFICHER-QUBIT.
-           DISPLAY "Entrez le deuxiÃ¨me qubit (0 ou 1) : ".
-           ACCEPT QUBIT-2.
-           PERFORM AFFICHER-QUBIT.
+       TENSOR-REGISTRE-CORE.
+           MOVE "Y" TO WS-REGISTRE-ACTIF.
+           MOVE "Tensor-N" TO WS-OPERATION-NOM.
+           MOVE SPACES TO CMD-LINE.
+           MOVE 1 TO WS-CMD-POINTER.
+           STRING "python3 Quantum_tensor.py" DELIMITED BY SIZE
+               INTO CMD-LINE WITH POINTER WS-CMD-POINTER.
+           PERFORM CONSTRUIRE-CMD-REGISTRE.
+           STRING " " DELIMITED BY SIZE RESULT-FILE DELIMITED BY SIZE
+               INTO CMD-LINE WITH POINTER WS-CMD-POINTER.
+           PERFORM CONSTRUIRE-QUBITS-REGISTRE-TXT.
+           PERFORM EXECUTER-COMMANDE-SYSTEME.
+           IF SYSTEM-CALL-OK
+               PERFORM AFFICHER-RESULTAT
+           END-IF.
+
+       INTRICATION-REGISTRE-CORE.
+           MOVE "Y" TO WS-REGISTRE-ACTIF.
+           MOVE "Intrication-N" TO WS-OPERATION-NOM.
+           MOVE SPACES TO CMD-LINE.
+           MOVE 1 TO WS-CMD-POINTER.
+           STRING "python3 Quantum_intrication.py" DELIMITED BY SIZE
+               INTO CMD-LINE WITH POINTER WS-CMD-POINTER.
+           PERFORM CONSTRUIRE-CMD-REGISTRE.
+           STRING " " DELIMITED BY SIZE RESULT-FILE DELIMITED BY SIZE
+               INTO CMD-LINE WITH POINTER WS-CMD-POINTER.
+           PERFORM CONSTRUIRE-QUBITS-REGISTRE-TXT.
+           PERFORM EXECUTER-COMMANDE-SYSTEME.
+           IF SYSTEM-CALL-OK
+               PERFORM AFFICHER-RESULTAT
+           END-IF.
+
+       TENSOR-CORE.
+           MOVE "N" TO WS-REGISTRE-ACTIF.
+           MOVE "Tensor" TO WS-OPERATION-NOM.
+           STRING "python3 Quantum_tensor.py " QUBIT-1 " " QUBIT-2
+               " " RESULT-FILE
+               INTO CMD-LINE.
+
+           PERFORM EXECUTER-COMMANDE-SYSTEME.
+           IF SYSTEM-CALL-OK
+               PERFORM AFFICHER-RESULTAT
+           END-IF.
+
+       INTRICATION-CORE.
+           MOVE "N" TO WS-REGISTRE-ACTIF.
+           MOVE "Intrication" TO WS-OPERATION-NOM.
+           STRING "python3 Quantum_intrication.py " QUBIT-1 " " QUBIT-2
+               " " RESULT-FILE
+               INTO CMD-LINE.
+
+           PERFORM EXECUTER-COMMANDE-SYSTEME.
+           IF SYSTEM-CALL-OK
+               PERFORM AFFICHER-RESULTAT
+           END-IF.
+
+       HADAMARD-CORE.
+           MOVE "N" TO WS-REGISTRE-ACTIF.
+           MOVE "Hadamard" TO WS-OPERATION-NOM.
+           MOVE SPACE TO QUBIT-2.
+           STRING "python3 Quantum_hadamard.py " QUBIT-1
+               " " RESULT-FILE
+               INTO CMD-LINE.
+
+           PERFORM EXECUTER-COMMANDE-SYSTEME.
+           IF SYSTEM-CALL-OK
+               PERFORM AFFICHER-RESULTAT
+           END-IF.
 
+       PAULI-X-CORE.
+           MOVE "N" TO WS-REGISTRE-ACTIF.
+           MOVE "Pauli-X" TO WS-OPERATION-NOM.
+           MOVE SPACE TO QUBIT-2.
+           STRING "python3 Quantum_gates.py X " QUBIT-1
+               " " RESULT-FILE
+               INTO CMD-LINE.
+
+           PERFORM EXECUTER-COMMANDE-SYSTEME.
+           IF SYSTEM-CALL-OK
+               PERFORM AFFICHER-RESULTAT
+           END-IF.
+
+       PAULI-Z-CORE.
+           MOVE "N" TO WS-REGISTRE-ACTIF.
+           MOVE "Pauli-Z" TO WS-OPERATION-NOM.
+           MOVE SPACE TO QUBIT-2.
+           STRING "python3 Quantum_gates.py Z " QUBIT-1
+               " " RESULT-FILE
+               INTO CMD-LINE.
+
+           PERFORM EXECUTER-COMMANDE-SYSTEME.
+           IF SYSTEM-CALL-OK
+               PERFORM AFFICHER-RESULTAT
+           END-IF.
+
+       CNOT-CORE.
+           MOVE "N" TO WS-REGISTRE-ACTIF.
+           MOVE "CNOT" TO WS-OPERATION-NOM.
            STRING "python3 Quantum_gates.py CNOT " QUBIT-1 " " QUBIT-2
+               " " RESULT-FILE
                INTO CMD-LINE.
 
-           CALL "SYSTEM" USING CMD-LINE.
-           PERFORM AFFICHER-RESULTAT.
+           PERFORM EXECUTER-COMMANDE-SYSTEME.
+           IF SYSTEM-CALL-OK
+               PERFORM AFFICHER-RESULTAT
+           END-IF.
+
+       EXECUTER-CIRCUIT.
+           DISPLAY "Entrez le nom du fichier de circuit : ".
+           ACCEPT WS-CIRCUIT-FILE-NAME.
+           STRING WS-CIRCUIT-FILE-NAME DELIMITED BY SPACE
+               ".ckpt" DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-FILE-NAME.
+           MOVE "N" TO WS-CIRCUIT-EOF.
+           MOVE ZERO TO WS-STEP-NUM.
+           MOVE "Y" TO WS-CIRCUIT-RUN-OK.
+           PERFORM CHARGER-CHECKPOINT.
+           IF WS-CHECKPOINT-RESUME > 0
+               DISPLAY "Reprise aprÃ¨s l'Ã©tape "
+                   WS-CHECKPOINT-RESUME " (checkpoint trouvÃ©)."
+           END-IF.
+           OPEN INPUT CIRCUIT-FILE.
+           IF WS-CIRCUIT-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir le fichier de circuit : "
+                   WS-CIRCUIT-FILE-NAME
+           ELSE
+               PERFORM UNTIL WS-CIRCUIT-EOF = "Y"
+                   READ CIRCUIT-FILE INTO CIRCUIT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-CIRCUIT-EOF
+                       NOT AT END
+                           ADD 1 TO WS-STEP-NUM
+                           IF WS-STEP-NUM > WS-CHECKPOINT-RESUME
+                               PERFORM TRAITER-ETAPE-CIRCUIT
+                               IF SYSTEM-CALL-OK
+                                   PERFORM ENREGISTRER-CHECKPOINT
+                               ELSE
+                                   MOVE "N" TO WS-CIRCUIT-RUN-OK
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CIRCUIT-FILE
+               IF CIRCUIT-RUN-OK
+                   PERFORM REINITIALISER-CHECKPOINT
+               ELSE
+                   DISPLAY "Echec sur au moins une Ã©tape : "
+                   DISPLAY "checkpoint conservÃ© pour reprise."
+               END-IF
+           END-IF.
            PERFORM MAIN-MENU.
 
+       CHARGER-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-RESUME.
+           MOVE 1 TO WS-CHECKPOINT-EXPECTED.
+           MOVE "N" TO WS-CHECKPOINT-EOF.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL WS-CHECKPOINT-EOF = "Y"
+                   READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+                       AT END
+                           MOVE "Y" TO WS-CHECKPOINT-EOF
+                       NOT AT END
+                           UNSTRING WS-CHECKPOINT-LINE
+                               DELIMITED BY SPACE
+                               INTO WS-CHECKPOINT-STEP-TXT
+                           MOVE WS-CHECKPOINT-STEP-TXT
+                               TO WS-CHECKPOINT-STEP-NUM
+                           IF WS-CHECKPOINT-STEP-NUM =
+                                   WS-CHECKPOINT-EXPECTED
+                               MOVE WS-CHECKPOINT-STEP-NUM
+                                   TO WS-CHECKPOINT-RESUME
+                               MOVE WS-CHECKPOINT-LINE TO
+                                   WS-CHECKPOINT-ENTREE
+                                       (WS-CHECKPOINT-RESUME)
+                               ADD 1 TO WS-CHECKPOINT-EXPECTED
+                           ELSE
+                               MOVE "Y" TO WS-CHECKPOINT-EOF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               PERFORM COMPACTER-CHECKPOINT
+           END-IF.
+
+       COMPACTER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM VARYING WS-CHECKPOINT-IDX FROM 1 BY 1
+                   UNTIL WS-CHECKPOINT-IDX > WS-CHECKPOINT-RESUME
+               MOVE WS-CHECKPOINT-ENTREE (WS-CHECKPOINT-IDX)
+                   TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+
+       ENREGISTRER-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           STRING WS-STEP-NUM " " WS-GATE-CODE " " QUBIT-1 " " QUBIT-2
+               " " FUNCTION TRIM(RESULT-LINE)
+               INTO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       REINITIALISER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       TRAITER-ETAPE-CIRCUIT.
+           MOVE "N" TO WS-SYSTEM-OK.
+           MOVE SPACES TO WS-GATE-CODE.
+           MOVE SPACE TO WS-STEP-QUBIT-1.
+           MOVE SPACE TO WS-STEP-QUBIT-2.
+           UNSTRING CIRCUIT-RECORD DELIMITED BY ALL SPACE
+               INTO WS-GATE-CODE WS-STEP-QUBIT-1 WS-STEP-QUBIT-2.
+           EVALUATE WS-GATE-CODE
+               WHEN "H"
+               WHEN "HADAMARD"
+                   MOVE WS-STEP-QUBIT-1 TO QUBIT-1
+                   IF QUBIT-1-VALIDE
+                       PERFORM HADAMARD-CORE
+                   ELSE
+                       PERFORM SIGNALER-ETAPE-INVALIDE
+                   END-IF
+               WHEN "X"
+                   MOVE WS-STEP-QUBIT-1 TO QUBIT-1
+                   IF QUBIT-1-VALIDE
+                       PERFORM PAULI-X-CORE
+                   ELSE
+                       PERFORM SIGNALER-ETAPE-INVALIDE
+                   END-IF
+               WHEN "Z"
+                   MOVE WS-STEP-QUBIT-1 TO QUBIT-1
+                   IF QUBIT-1-VALIDE
+                       PERFORM PAULI-Z-CORE
+                   ELSE
+                       PERFORM SIGNALER-ETAPE-INVALIDE
+                   END-IF
+               WHEN "CNOT"
+                   MOVE WS-STEP-QUBIT-1 TO QUBIT-1
+                   MOVE WS-STEP-QUBIT-2 TO QUBIT-2
+                   IF QUBIT-1-VALIDE AND QUBIT-2-VALIDE
+                       PERFORM CNOT-CORE
+                   ELSE
+                       PERFORM SIGNALER-ETAPE-INVALIDE
+                   END-IF
+               WHEN "TENSOR"
+                   MOVE WS-STEP-QUBIT-1 TO QUBIT-1
+                   MOVE WS-STEP-QUBIT-2 TO QUBIT-2
+                   IF QUBIT-1-VALIDE AND QUBIT-2-VALIDE
+                       PERFORM TENSOR-CORE
+                   ELSE
+                       PERFORM SIGNALER-ETAPE-INVALIDE
+                   END-IF
+               WHEN "INTRICATION"
+                   MOVE WS-STEP-QUBIT-1 TO QUBIT-1
+                   MOVE WS-STEP-QUBIT-2 TO QUBIT-2
+                   IF QUBIT-1-VALIDE AND QUBIT-2-VALIDE
+                       PERFORM INTRICATION-CORE
+                   ELSE
+                       PERFORM SIGNALER-ETAPE-INVALIDE
+                   END-IF
+               WHEN OTHER
+                   MOVE WS-STEP-QUBIT-1 TO QUBIT-1
+                   MOVE WS-STEP-QUBIT-2 TO QUBIT-2
+                   DISPLAY "Ã‰tape " WS-STEP-NUM
+                       " : porte inconnue [" WS-GATE-CODE "]"
+           END-EVALUATE.
+
+           SIGNALER-ETAPE-INVALIDE.
+           DISPLAY "Ã‰tape " WS-STEP-NUM " ignorÃ©e".
+           DISPLAY "  -> " CIRCUIT-RECORD.
+
            AFFICHER-RESULTAT.
            OPEN INPUT RESULT-TEXT-FILE.
-           READ RESULT-TEXT-FILE INTO RESULT-LINE.
-           DISPLAY "ðŸ”¹ RÃ©sultat : " RESULT-LINE.
-           CLOSE RESULT-TEXT-FILE.
-           
+           IF WS-RESULT-STATUS NOT = "00"
+               MOVE "N" TO WS-SYSTEM-OK
+               DISPLAY " "
+               DISPLAY "Erreur : fichier de rÃ©sultat introuvable ou"
+               DISPLAY "illisible (" WS-RESULT-STATUS "), rÃ©sultat"
+               DISPLAY "ignorÃ©."
+           ELSE
+               READ RESULT-TEXT-FILE INTO RESULT-LINE
+               IF WS-RESULT-STATUS NOT = "00"
+                   MOVE "N" TO WS-SYSTEM-OK
+                   DISPLAY " "
+                   DISPLAY "Erreur : lecture du fichier de rÃ©sultat"
+                   DISPLAY "en Ã©chec (" WS-RESULT-STATUS ")."
+               END-IF
+               CLOSE RESULT-TEXT-FILE
+               IF SYSTEM-CALL-OK
+                   PERFORM AFFICHER-RAPPORT
+                   PERFORM ENREGISTRER-AUDIT
+               END-IF
+           END-IF.
+
+           AFFICHER-RAPPORT.
+           DISPLAY " ".
+           DISPLAY "==============================================".
+           DISPLAY "  OpÃ©ration : " WS-OPERATION-NOM.
+           IF REGISTRE-ACTIF
+               DISPLAY "  Qubits    : " WS-REGISTRE-QUBITS-TXT
+           ELSE
+               MOVE QUBIT-2 TO WS-QUBIT-2-AFFICHAGE
+               IF QUBIT-2 = SPACE
+                   MOVE "n/a" TO WS-QUBIT-2-AFFICHAGE
+               END-IF
+               DISPLAY "  Qubit 1   : " QUBIT-1
+               DISPLAY "  Qubit 2   : " WS-QUBIT-2-AFFICHAGE
+           END-IF.
+           DISPLAY "  RÃ©sultat  : " RESULT-LINE.
+           DISPLAY "==============================================".
+           DISPLAY " ".
+
+           ENREGISTRER-AUDIT.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           STRING "audit_" WS-AUDIT-DATE ".log" INTO WS-AUDIT-FILE-NAME.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF REGISTRE-ACTIF
+               STRING "Gate=" WS-OPERATION-NOM
+                       " Qubits=" FUNCTION TRIM(WS-REGISTRE-QUBITS-TXT)
+                       " Resultat=" RESULT-LINE
+                   DELIMITED BY SIZE INTO AUDIT-RECORD
+           ELSE
+               STRING "Gate=" WS-OPERATION-NOM
+                       " Qubit1=" QUBIT-1
+                       " Qubit2=" QUBIT-2
+                       " Resultat=" RESULT-LINE
+                   DELIMITED BY SIZE INTO AUDIT-RECORD
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
            AFFICHER-LOGO.
            DISPLAY " ".
            DISPLAY "Bienvenue dans :".
