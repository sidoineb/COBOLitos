@@ -4,20 +4,42 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        *> Déclaration des variables
-       01 NUM1 PIC 9(5).
-       01 NUM2 PIC 9(5).
-       01 RESULT PIC 9(6).
+       01 WS-OPERATEUR PIC X.
+           88 OPERATEUR-VALIDE VALUES "+" "-" "*" "/".
+       01 NUM1 PIC S9(5).
+       01 NUM2 PIC S9(5).
+       01 RESULT PIC S9(10)V9(4).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Entrez le premier nombre : ".
+           DISPLAY " ".
+           DISPLAY "--- Calculatrice (+, -, *, /) ---".
+           PERFORM WITH TEST AFTER UNTIL OPERATEUR-VALIDE
+               DISPLAY "OpÃ©rateur (+, -, *, /) : "
+               ACCEPT WS-OPERATEUR
+           END-PERFORM.
+
+           DISPLAY "Entrez le premier nombre (signÃ©) : ".
            ACCEPT NUM1.
-           
-           DISPLAY "Entrez le deuxième nombre : ".
+
+           DISPLAY "Entrez le deuxiÃ¨me nombre (signÃ©) : ".
            ACCEPT NUM2.
-           
-           COMPUTE RESULT = NUM1 + NUM2. *> Effectue l'addition
-           
-           DISPLAY "Le résultat de l'addition est : " RESULT.
-           
-           STOP RUN. *> Fin du programme
+
+           EVALUATE WS-OPERATEUR
+               WHEN "+"
+                   COMPUTE RESULT = NUM1 + NUM2
+               WHEN "-"
+                   COMPUTE RESULT = NUM1 - NUM2
+               WHEN "*"
+                   COMPUTE RESULT = NUM1 * NUM2
+               WHEN "/"
+                   IF NUM2 = 0
+                       DISPLAY "Erreur : division par zÃ©ro."
+                       GOBACK
+                   END-IF
+                   COMPUTE RESULT = NUM1 / NUM2
+           END-EVALUATE.
+
+           DISPLAY "RÃ©sultat : " RESULT.
+
+           GOBACK.
